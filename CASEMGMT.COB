@@ -1,148 +1,1144 @@
 
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CaseManagementSystem.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT CLIENT-FILE ASSIGN TO 'CLIENTFILE.DAT'.
-    SELECT CASE-FILE ASSIGN TO 'CASEFILE.DAT'.
-    SELECT SERVICE-FILE ASSIGN TO 'SERVICEFILE.DAT'.
-    SELECT REPORT-FILE ASSIGN TO 'REPORTFILE.DAT'.
-
-DATA DIVISION.
-FILE SECTION.
-FD  CLIENT-FILE.
-01  CLIENT-RECORD.
-    05  CLIENT-ID          PIC 9(5).
-    05  CLIENT-NAME        PIC X(50).
-    05  CLIENT-ADDRESS     PIC X(100).
-
-FD  CASE-FILE.
-01  CASE-RECORD.
-    05  CASE-ID            PIC 9(5).
-    05  CLIENT-ID          PIC 9(5).
-    05  CASE-WORKER-NAME   PIC X(50).
-
-FD  SERVICE-FILE.
-01  SERVICE-RECORD.
-    05  SERVICE-ID         PIC 9(5).
-    05  CLIENT-ID          PIC 9(5).
-    05  SERVICE-DATE       PIC 9(8).
-    05  SERVICE-TYPE       PIC X(20).
-    05  SERVICE-DESCRIPTION PIC X(100).
-
-FD  REPORT-FILE.
-01  REPORT-RECORD         PIC X(255).
-
-WORKING-STORAGE SECTION.
-01  CHOICE                PIC 9.
-01  EOF-FLAG              PIC X VALUE 'N'.
-    88  EOF-REACHED       VALUE 'Y'.
-01  SEARCH-ID             PIC 9(5).
-
-PROCEDURE DIVISION.
-StartProgram.
-    PERFORM DisplayMainMenu UNTIL Choice = 6
-    DISPLAY "Thank you for using the Case Management System. Goodbye!"
-    STOP RUN.
-
-DisplayMainMenu.
-    DISPLAY "----------------------------------------"
-    DISPLAY "Welcome to the Case Management System"
-    DISPLAY "----------------------------------------"
-    DISPLAY "1. Create a new client record"
-    DISPLAY "2. Create a new case record"
-    DISPLAY "3. Log a service provided to a client"
-    DISPLAY "4. Generate a report of all records"
-    DISPLAY "5. Search for a client record"
-    DISPLAY "6. Exit the system"
-    DISPLAY "----------------------------------------"
-    DISPLAY "Please enter your selection (1-6):"
-    ACCEPT Choice
-    PERFORM ProcessChoice.
-
-ProcessChoice.
-    EVALUATE Choice
-        WHEN 1 PERFORM CreateClient
-        WHEN 2 PERFORM CreateCase
-        WHEN 3 PERFORM LogService
-        WHEN 4 PERFORM GenerateReport
-        WHEN 5 PERFORM SearchClient
-        WHEN OTHER
-            DISPLAY "Invalid selection. Please choose a number between 1 and 6."
-            PERFORM DisplayMainMenu
-    END-EVALUATE.
-
-CreateClient.
-    DISPLAY "Please enter the name of the client:"
-    ACCEPT CLIENT-NAME
-    DISPLAY "Please enter the address of the client:"
-    ACCEPT CLIENT-ADDRESS
-    DISPLAY "Please enter a unique ID for the client:"
-    ACCEPT CLIENT-ID
-    OPEN OUTPUT CLIENT-FILE
-    WRITE CLIENT-RECORD
-    CLOSE CLIENT-FILE
-    DISPLAY "The client record has been created successfully."
-
-CreateCase.
-    DISPLAY "Please enter the ID of the client for this case:"
-    ACCEPT CLIENT-ID
-    DISPLAY "Please enter the name of the case worker:"
-    ACCEPT CASE-WORKER-NAME
-    DISPLAY "Please enter a unique ID for the case:"
-    ACCEPT CASE-ID
-    OPEN OUTPUT CASE-FILE
-    WRITE CASE-RECORD
-    CLOSE CASE-FILE
-    DISPLAY "The case record has been created successfully."
-
-LogService.
-    DISPLAY "Please enter the ID of the client who received this service:"
-    ACCEPT CLIENT-ID
-    DISPLAY "Please enter the date the service was provided (YYYYMMDD):"
-    ACCEPT SERVICE-DATE
-    DISPLAY "Please enter the type of service provided:"
-    ACCEPT SERVICE-TYPE
-    DISPLAY "Please enter a description of the service provided:"
-    ACCEPT SERVICE-DESCRIPTION
-    DISPLAY "Please enter a unique ID for the service:"
-    ACCEPT SERVICE-ID
-    OPEN OUTPUT SERVICE-FILE
-    WRITE SERVICE-RECORD
-    CLOSE SERVICE-FILE
-    DISPLAY "The service record has been logged successfully."
-
-GenerateReport.
-    OPEN INPUT CLIENT-FILE, CASE-FILE, SERVICE-FILE
-    OPEN OUTPUT REPORT-FILE
-    READ CLIENT-FILE AT END SET EOF-REACHED TO TRUE
-    PERFORM UNTIL EOF-REACHED
-        MOVE CLIENT-RECORD TO REPORT-RECORD
-        WRITE REPORT-RECORD
-        READ CLIENT-FILE AT END SET EOF-REACHED TO TRUE
-    END-PERFORM
-    CLOSE CLIENT-FILE, CASE-FILE, SERVICE-FILE, REPORT-FILE
-    DISPLAY "The report has been generated successfully."
-
-SearchClient.
-    DISPLAY "Please enter the ID of the Please enter the ID of the client you wish to search for:"
-    
-    ACCEPT SEARCH-ID
-    OPEN INPUT CLIENT-FILE
-    READ CLIENT-FILE AT END SET EOF-REACHED TO TRUE
-    PERFORM UNTIL EOF-REACHED OR CLIENT-ID = SEARCH-ID
-        IF CLIENT-ID = SEARCH-ID THEN
-            DISPLAY "Client Found: " CLIENT-NAME
-            DISPLAY "Client Address: " CLIENT-ADDRESS
-        ELSE
-            READ CLIENT-FILE AT END SET EOF-REACHED TO TRUE
-        END-IF
-    END-PERFORM
-    IF EOF-REACHED THEN
-        DISPLAY "Client Not Found."
-    CLOSE CLIENT-FILE.
-
-
-
+001000*****************************************************************
+001010*                                                               *
+001020*    PROGRAM:      CASEMGMT.COB                                *
+001030*    SYSTEM:       CASE MANAGEMENT SYSTEM                      *
+001040*                                                               *
+001050*    PURPOSE:      MAINTAINS CLIENT, CASE, AND SERVICE          *
+001060*                  HISTORY RECORDS FOR CASEWORK STAFF AND       *
+001070*                  PRODUCES CROSS-REFERENCE ACTIVITY REPORTS.   *
+001080*                                                               *
+001090*****************************************************************
+001100*    MODIFICATION HISTORY                                      *
+001110*    ----------------------------------------------------------*
+001120*    DATE       INIT  DESCRIPTION                              *
+001130*    ----------------------------------------------------------*
+001140*    2026-08-08  DLW  INTAKE (CREATE-CLIENT/CASE/SERVICE) NOW   *
+001150*                     APPENDS TO EXISTING FILES INSTEAD OF      *
+001160*                     OPENING OUTPUT AND WIPING PRIOR RECORDS.  *
+001170*    2026-08-08  DLW  REPORT OPTION REBUILT AS A MASTER         *
+001180*                     ACTIVITY REPORT CROSS-REFERENCING CASES   *
+001190*                     AND SERVICES AGAINST EACH CLIENT.         *
+001200*    2026-08-08  DLW  SEARCH-CLIENT NOW SHOWS A "CLIENT 360"    *
+001210*                     VIEW -- CASE ASSIGNMENT AND SERVICE       *
+001220*                     HISTORY ALONG WITH THE CLIENT PROFILE.    *
+001230*    2026-08-08  DLW  CREATE-CLIENT/CASE/SERVICE NOW REJECT     *
+001240*                     DUPLICATE IDS INSTEAD OF JUST ASKING FOR  *
+001250*                     A UNIQUE ONE. INTAKE FIELDS ARE STAGED    *
+001260*                     AND ONLY MOVED TO THE RECORD AREA AFTER   *
+001270*                     THE UNIQUENESS CHECK PASSES.              *
+001280*    2026-08-08  DLW  ADDED CASEWORKER-FILE ROSTER. CREATE-CASE *
+001290*                     NOW LOOKS UP THE CASEWORKER ID AGAINST    *
+001300*                     THE ACTIVE ROSTER INSTEAD OF ACCEPTING    *
+001310*                     FREE-TEXT CASE-WORKER-NAME.               *
+001320*    2026-08-08  DLW  ADDED AUDITFILE.DAT. EVERY SUCCESSFUL     *
+001330*                     CREATE-CLIENT/CASE/SERVICE NOW APPENDS    *
+001340*                     AN AUDIT ENTRY (OPERATION, RECORD ID,     *
+001350*                     TIMESTAMP, OPERATOR ID) FOR COMPLIANCE.   *
+001360*    2026-08-08  DLW  CLIENT-FILE, CASE-FILE, AND SERVICE-FILE  *
+001370*                     REORGANIZED AS INDEXED FILES KEYED ON     *
+001380*                     THEIR ID. SEARCH-CLIENT AND THE ID        *
+001390*                     UNIQUENESS CHECKS NOW DO A DIRECT READ    *
+001400*                     BY KEY INSTEAD OF A LINEAR SCAN.          *
+001410*    2026-08-08  DLW  ADDED CASE-STATUS/CASE-CLOSED-DATE AND A  *
+001420*                     NEW MENU OPTION TO CLOSE A CASE BY ID.    *
+001430*    2026-08-08  DLW  ADDED BATCH INTAKE FROM INTAKEFILE.DAT.   *
+001440*                     CREATE-CLIENT/CASE/SERVICE WERE SPLIT     *
+001450*                     INTO AN ACCEPT-AND-STAGE HALF AND A       *
+001460*                     STAGED-RECORD-ADD HALF SO THE BATCH       *
+001470*                     DRIVER CAN REUSE THE SAME VALIDATION AND  *
+001480*                     WRITE LOGIC AS THE LIVE MENU OPTIONS.     *
+001490*    2026-08-08  DLW  GENERATE-REPORT NOW CHECKPOINTS THE LAST  *
+001500*                     CLIENT PROCESSED EVERY 50 CLIENTS SO A    *
+001510*                     LONG RUN CAN BE RESTARTED WITHOUT REPEAT- *
+001520*                     ING WORK ALREADY WRITTEN TO THE REPORT.   *
+001530*****************************************************************
+001540 IDENTIFICATION DIVISION.
+001550 PROGRAM-ID.    CaseManagementSystem.
+001560 AUTHOR.        D. WOJCIK.
+001570 INSTALLATION.  COUNTY HUMAN SERVICES - IS DEPARTMENT.
+001580 DATE-WRITTEN.  2024-02-10.
+001590 DATE-COMPILED.
+001600*
+001610 ENVIRONMENT DIVISION.
+001620 CONFIGURATION SECTION.
+001630 SOURCE-COMPUTER.  IBM-370.
+001640 OBJECT-COMPUTER.  IBM-370.
+001650 INPUT-OUTPUT SECTION.
+001660 FILE-CONTROL.
+001670     SELECT CLIENT-FILE ASSIGN TO 'CLIENTFILE.DAT'
+001680         ORGANIZATION IS INDEXED
+001690         ACCESS MODE IS DYNAMIC
+001700         RECORD KEY IS CLIENT-ID OF CLIENT-RECORD
+001710         FILE STATUS IS CLIENT-FILE-STATUS.
+001720     SELECT CASE-FILE ASSIGN TO 'CASEFILE.DAT'
+001730         ORGANIZATION IS INDEXED
+001740         ACCESS MODE IS DYNAMIC
+001750         RECORD KEY IS CASE-ID OF CASE-RECORD
+001752         ALTERNATE RECORD KEY IS CLIENT-ID OF CASE-RECORD
+001754             WITH DUPLICATES
+001760         FILE STATUS IS CASE-FILE-STATUS.
+001770     SELECT SERVICE-FILE ASSIGN TO 'SERVICEFILE.DAT'
+001780         ORGANIZATION IS INDEXED
+001790         ACCESS MODE IS DYNAMIC
+001800         RECORD KEY IS SERVICE-ID OF SERVICE-RECORD
+001802         ALTERNATE RECORD KEY IS CLIENT-ID OF SERVICE-RECORD
+001804             WITH DUPLICATES
+001810         FILE STATUS IS SERVICE-FILE-STATUS.
+001820     SELECT REPORT-FILE ASSIGN TO 'REPORTFILE.DAT'
+001830         ORGANIZATION IS SEQUENTIAL
+001840         FILE STATUS IS REPORT-FILE-STATUS.
+001850     SELECT CASEWORKER-FILE ASSIGN TO 'CASEWORKERFILE.DAT'
+001860         ORGANIZATION IS SEQUENTIAL
+001870         FILE STATUS IS CASEWORKER-FILE-STATUS.
+001880     SELECT AUDIT-FILE ASSIGN TO 'AUDITFILE.DAT'
+001890         ORGANIZATION IS SEQUENTIAL
+001900         FILE STATUS IS AUDIT-FILE-STATUS.
+001910     SELECT TRANSACTION-FILE ASSIGN TO 'INTAKEFILE.DAT'
+001920         ORGANIZATION IS SEQUENTIAL
+001930         FILE STATUS IS TRANSACTION-FILE-STATUS.
+001940     SELECT CHECKPOINT-FILE ASSIGN TO 'RPTCHKPT.DAT'
+001950         ORGANIZATION IS SEQUENTIAL
+001960         FILE STATUS IS CHECKPOINT-FILE-STATUS.
+001962     SELECT BATCH-SUMMARY-FILE ASSIGN TO 'BATCHSUM.DAT'
+001964         ORGANIZATION IS SEQUENTIAL
+001966         FILE STATUS IS BATCH-SUMMARY-FILE-STATUS.
+001970*
+001980 DATA DIVISION.
+001990 FILE SECTION.
+002000*
+002010 FD  CLIENT-FILE.
+002020 01  CLIENT-RECORD.
+002030     05  CLIENT-ID          PIC 9(05).
+002040     05  CLIENT-NAME        PIC X(50).
+002050     05  CLIENT-ADDRESS     PIC X(100).
+002060*
+002070 FD  CASE-FILE.
+002080 01  CASE-RECORD.
+002090     05  CASE-ID            PIC 9(05).
+002100     05  CLIENT-ID          PIC 9(05).
+002110     05  CASEWORKER-ID      PIC 9(05).
+002120     05  CASE-WORKER-NAME   PIC X(50).
+002130     05  CASE-STATUS        PIC X(01).
+002140         88  CASE-IS-OPEN           VALUE 'O'.
+002150         88  CASE-IS-CLOSED         VALUE 'C'.
+002160     05  CASE-CLOSED-DATE   PIC 9(08).
+002170*
+002180 FD  CASEWORKER-FILE.
+002190 01  CASEWORKER-RECORD.
+002200     05  CASEWORKER-ID          PIC 9(05).
+002210     05  CASEWORKER-NAME        PIC X(50).
+002220     05  CASEWORKER-ACTIVE-FLAG PIC X(01).
+002230         88  CASEWORKER-IS-ACTIVE       VALUE 'Y'.
+002240         88  CASEWORKER-IS-INACTIVE     VALUE 'N'.
+002250*
+002260 FD  AUDIT-FILE.
+002270 01  AUDIT-RECORD.
+002280     05  AUDIT-OPERATION    PIC X(12).
+002290     05  AUDIT-RECORD-ID    PIC 9(05).
+002300     05  AUDIT-TIMESTAMP.
+002310         10  AUDIT-DATE     PIC 9(08).
+002320         10  AUDIT-TIME     PIC 9(08).
+002330     05  AUDIT-OPERATOR-ID  PIC X(10).
+002340*
+002350 FD  TRANSACTION-FILE.
+002360 01  TRANSACTION-RECORD.
+002370     05  TRAN-TYPE-CODE     PIC X(01).
+002380         88  TRAN-IS-CLIENT         VALUE 'C'.
+002390         88  TRAN-IS-CASE           VALUE 'A'.
+002400         88  TRAN-IS-SERVICE        VALUE 'S'.
+002410     05  TRAN-CLIENT-DATA.
+002420         10  TRAN-CLIENT-ID          PIC 9(05).
+002430         10  TRAN-CLIENT-NAME        PIC X(50).
+002440         10  TRAN-CLIENT-ADDRESS     PIC X(100).
+002450     05  TRAN-CASE-DATA REDEFINES TRAN-CLIENT-DATA.
+002460         10  TRAN-CASE-ID            PIC 9(05).
+002470         10  TRAN-CASE-CLIENT-ID     PIC 9(05).
+002480         10  TRAN-CASEWORKER-ID      PIC 9(05).
+002490         10  FILLER                  PIC X(140).
+002500     05  TRAN-SERVICE-DATA REDEFINES TRAN-CLIENT-DATA.
+002510         10  TRAN-SERVICE-ID             PIC 9(05).
+002520         10  TRAN-SERVICE-CLIENT-ID      PIC 9(05).
+002530         10  TRAN-SERVICE-DATE           PIC 9(08).
+002540         10  TRAN-SERVICE-TYPE           PIC X(20).
+002550         10  TRAN-SERVICE-DESCRIPTION    PIC X(100).
+002560         10  FILLER                      PIC X(17).
+002570*
+002580 FD  CHECKPOINT-FILE.
+002590 01  CHECKPOINT-RECORD.
+002600     05  CHECKPOINT-CLIENT-ID    PIC 9(05).
+002610     05  CHECKPOINT-PAGE-NO      PIC 9(03).
+002620     05  CHECKPOINT-GRAND-TOTAL  PIC 9(07).
+002622     05  CHECKPOINT-OPEN-TOTAL   PIC 9(07).
+002624     05  CHECKPOINT-CLOSED-TOTAL PIC 9(07).
+002630*
+002640 FD  SERVICE-FILE.
+002650 01  SERVICE-RECORD.
+002660     05  SERVICE-ID          PIC 9(05).
+002670     05  CLIENT-ID           PIC 9(05).
+002680     05  SERVICE-DATE        PIC 9(08).
+002690     05  SERVICE-TYPE        PIC X(20).
+002700     05  SERVICE-DESCRIPTION PIC X(100).
+002710*
+002720 FD  REPORT-FILE.
+002730 01  REPORT-RECORD          PIC X(255).
+002732*
+002734 FD  BATCH-SUMMARY-FILE.
+002736 01  BATCH-SUMMARY-RECORD    PIC X(255).
+002740*
+002750 WORKING-STORAGE SECTION.
+002760*
+002770 77  CHOICE                 PIC 9.
+002780*
+002790 77  CLIENT-FILE-STATUS     PIC X(02).
+002800     88  CLIENT-FILE-OK             VALUE '00'.
+002810     88  CLIENT-FILE-NOT-FOUND      VALUE '35'.
+002820*
+002830 77  CASE-FILE-STATUS       PIC X(02).
+002840     88  CASE-FILE-OK               VALUE '00'.
+002850     88  CASE-FILE-NOT-FOUND        VALUE '35'.
+002860*
+002870 77  SERVICE-FILE-STATUS    PIC X(02).
+002880     88  SERVICE-FILE-OK            VALUE '00'.
+002890     88  SERVICE-FILE-NOT-FOUND     VALUE '35'.
+002900*
+002910 77  REPORT-FILE-STATUS     PIC X(02).
+002920*
+002930 77  CASEWORKER-FILE-STATUS PIC X(02).
+002940     88  CASEWORKER-FILE-OK         VALUE '00'.
+002950     88  CASEWORKER-FILE-NOT-FOUND  VALUE '35'.
+002960*
+002970 77  AUDIT-FILE-STATUS      PIC X(02).
+002980     88  AUDIT-FILE-NOT-FOUND       VALUE '35'.
+002990*
+003000 77  TRANSACTION-FILE-STATUS PIC X(02).
+003010     88  TRANSACTION-FILE-OK          VALUE '00'.
+003020     88  TRANSACTION-FILE-NOT-FOUND   VALUE '35'.
+003030*
+003040 77  CHECKPOINT-FILE-STATUS  PIC X(02).
+003050     88  CHECKPOINT-FILE-OK           VALUE '00'.
+003060     88  CHECKPOINT-FILE-NOT-FOUND    VALUE '35'.
+003070*
+003072 77  BATCH-SUMMARY-FILE-STATUS PIC X(02).
+003074*
+003080 77  CHECKPOINT-EXISTS-SW    PIC X VALUE 'N'.
+003090     88  CHECKPOINT-WAS-FOUND         VALUE 'Y'.
+003100*
+003110 77  CHECKPOINT-CLIENT-ID-WS     PIC 9(05).
+003120 77  CHECKPOINT-PAGE-NO-WS       PIC 9(03).
+003130 77  CHECKPOINT-GRAND-TOTAL-WS   PIC 9(07).
+003132 77  CHECKPOINT-OPEN-TOTAL-WS    PIC 9(07).
+003134 77  CHECKPOINT-CLOSED-TOTAL-WS  PIC 9(07).
+003140*
+003150 77  CHECKPOINT-INTERVAL-COUNT   PIC 9(05) COMP VALUE ZERO.
+003160 77  CHECKPOINT-INTERVAL         PIC 9(05) COMP VALUE 50.
+003170*
+003180 77  AUDIT-OPERATION-WS     PIC X(12).
+003190 77  AUDIT-RECORD-ID-WS     PIC 9(05).
+003200*
+003210 77  CLIENT-EOF-SW          PIC X VALUE 'N'.
+003220     88  CLIENT-EOF-REACHED         VALUE 'Y'.
+003230*
+003240 77  CASE-EOF-SW            PIC X VALUE 'N'.
+003250     88  CASE-EOF-REACHED           VALUE 'Y'.
+003260*
+003270 77  SERVICE-EOF-SW         PIC X VALUE 'N'.
+003280     88  SERVICE-EOF-REACHED        VALUE 'Y'.
+003290*
+003300 77  CASEWORKER-EOF-SW      PIC X VALUE 'N'.
+003310     88  CASEWORKER-EOF-REACHED     VALUE 'Y'.
+003320*
+003330 77  TRANSACTION-EOF-SW     PIC X VALUE 'N'.
+003340     88  TRANSACTION-EOF-REACHED    VALUE 'Y'.
+003350*
+003360 77  CASEWORKER-VALID-SW    PIC X VALUE 'N'.
+003370     88  CASEWORKER-IS-VALID        VALUE 'Y'.
+003380*
+003390 77  CASE-FOUND-SW          PIC X VALUE 'N'.
+003400 77  SERVICE-FOUND-SW       PIC X VALUE 'N'.
+003410*
+003420 77  DUPLICATE-ID-SW        PIC X VALUE 'N'.
+003430     88  DUPLICATE-ID-FOUND         VALUE 'Y'.
+003440*
+003450 77  NEW-CLIENT-ID          PIC 9(05).
+003460 77  NEW-CLIENT-NAME        PIC X(50).
+003470 77  NEW-CLIENT-ADDRESS     PIC X(100).
+003480*
+003490 77  NEW-CASE-ID            PIC 9(05).
+003500 77  NEW-CASE-CLIENT-ID     PIC 9(05).
+003510 77  NEW-CASE-WORKER-ID     PIC 9(05).
+003520 77  NEW-CASE-WORKER-NAME   PIC X(50).
+003530*
+003540 77  NEW-SERVICE-ID              PIC 9(05).
+003550 77  NEW-SERVICE-CLIENT-ID       PIC 9(05).
+003560 77  NEW-SERVICE-DATE            PIC 9(08).
+003570 77  NEW-SERVICE-TYPE            PIC X(20).
+003580 77  NEW-SERVICE-DESCRIPTION     PIC X(100).
+003590*
+003600 77  SEARCH-ID              PIC 9(05).
+003610 77  SEARCH-CASE-ID         PIC 9(05).
+003612 77  TARGET-CLIENT-ID       PIC 9(05).
+003620*
+003630 77  PAGE-NO                PIC 9(03) COMP.
+003640 77  CLIENT-ACTIVITY-COUNT  PIC 9(05) COMP.
+003650 77  GRAND-TOTAL-COUNT      PIC 9(07) COMP.
+003652 77  CLIENT-OPEN-CASE-COUNT   PIC 9(05) COMP.
+003654 77  CLIENT-CLOSED-CASE-COUNT PIC 9(05) COMP.
+003656 77  OPEN-CASE-GRAND-TOTAL    PIC 9(07) COMP.
+003658 77  CLOSED-CASE-GRAND-TOTAL  PIC 9(07) COMP.
+003660*
+003670 77  TRAN-ACCEPTED-COUNT    PIC 9(07) COMP.
+003680 77  TRAN-REJECTED-COUNT    PIC 9(07) COMP.
+003690*
+003700 01  RPT-HEADING-1.
+003710     05  FILLER             PIC X(15) VALUE SPACES.
+003720     05  FILLER             PIC X(30)
+003730         VALUE "MASTER ACTIVITY REPORT".
+003740     05  FILLER             PIC X(07) VALUE "  PAGE ".
+003750     05  RPT-PAGE-NO        PIC ZZ9.
+003760*
+003770 01  RPT-HEADING-2.
+003780     05  FILLER             PIC X(80) VALUE ALL '-'.
+003790*
+003800 01  RPT-CLIENT-LINE.
+003810     05  FILLER             PIC X(08) VALUE "CLIENT ".
+003820     05  RPT-CLIENT-ID      PIC 9(05).
+003830     05  FILLER             PIC X(03) VALUE SPACES.
+003840     05  RPT-CLIENT-NAME    PIC X(50).
+003850     05  FILLER             PIC X(02) VALUE SPACES.
+003860     05  RPT-CLIENT-ADDRESS PIC X(100).
+003870*
+003880 01  RPT-CASE-LINE.
+003890     05  FILLER             PIC X(10) VALUE SPACES.
+003900     05  FILLER             PIC X(12) VALUE "CASEWORKER: ".
+003910     05  RPT-CASE-WORKER    PIC X(50).
+003920     05  FILLER             PIC X(07) VALUE " CASE #".
+003930     05  RPT-CASE-ID        PIC 9(05).
+003932     05  FILLER             PIC X(09) VALUE "  STATUS:".
+003934     05  RPT-CASE-STATUS    PIC X(06).
+003936     05  FILLER             PIC X(13) VALUE " CLOSED DATE:".
+003938     05  RPT-CASE-CLOSED-DATE PIC X(08).
+003940*
+003950 01  RPT-SERVICE-LINE.
+003960     05  FILLER             PIC X(10) VALUE SPACES.
+003970     05  FILLER             PIC X(09) VALUE "SERVICE: ".
+003980     05  RPT-SERVICE-DATE   PIC 9(08).
+003990     05  FILLER             PIC X(02) VALUE SPACES.
+004000     05  RPT-SERVICE-TYPE   PIC X(20).
+004010     05  FILLER             PIC X(02) VALUE SPACES.
+004020     05  RPT-SERVICE-DESC   PIC X(100).
+004030*
+004040 01  RPT-NO-ACTIVITY-LINE.
+004050     05  FILLER             PIC X(10) VALUE SPACES.
+004060     05  FILLER             PIC X(29)
+004070         VALUE "NO CASES OR SERVICES ON FILE".
+004080*
+004090 01  RPT-CLIENT-TOTAL-LINE.
+004100     05  FILLER             PIC X(10) VALUE SPACES.
+004110     05  FILLER             PIC X(24)
+004120         VALUE "RECORDS FOR THIS CLIENT:".
+004130     05  RPT-CLIENT-TOTAL   PIC ZZZZ9.
+004132     05  FILLER             PIC X(14) VALUE "  OPEN CASES: ".
+004134     05  RPT-CLIENT-OPEN-CASES   PIC ZZZZ9.
+004136     05  FILLER             PIC X(16) VALUE "  CLOSED CASES: ".
+004138     05  RPT-CLIENT-CLOSED-CASES PIC ZZZZ9.
+004140*
+004150 01  RPT-GRAND-TOTAL-LINE.
+004160     05  FILLER             PIC X(05) VALUE SPACES.
+004170     05  FILLER             PIC X(21)
+004180         VALUE "GRAND TOTAL RECORDS:".
+004190     05  RPT-GRAND-TOTAL    PIC ZZZZZZ9.
+004192     05  FILLER             PIC X(14) VALUE "  OPEN CASES: ".
+004194     05  RPT-GRAND-OPEN-CASES    PIC ZZZZZZ9.
+004196     05  FILLER             PIC X(16) VALUE "  CLOSED CASES: ".
+004198     05  RPT-GRAND-CLOSED-CASES  PIC ZZZZZZ9.
+004200*
+004210 01  RPT-BATCH-HEADING-LINE.
+004220     05  FILLER             PIC X(20) VALUE SPACES.
+004230     05  FILLER             PIC X(24)
+004240         VALUE "BATCH INTAKE SUMMARY".
+004250*
+004260 01  RPT-BATCH-ACCEPTED-LINE.
+004270     05  FILLER             PIC X(24)
+004280         VALUE "TRANSACTIONS ACCEPTED: ".
+004290     05  RPT-BATCH-ACCEPTED PIC ZZZZZZ9.
+004300*
+004310 01  RPT-BATCH-REJECTED-LINE.
+004320     05  FILLER             PIC X(24)
+004330         VALUE "TRANSACTIONS REJECTED: ".
+004340     05  RPT-BATCH-REJECTED PIC ZZZZZZ9.
+004350*
+004360 PROCEDURE DIVISION.
+004370*
+004380 0000-MAINLINE.
+004390     PERFORM 1000-DISPLAY-MENU THRU 1000-EXIT
+004400         UNTIL CHOICE = 8
+004410     DISPLAY "Thank you for using the Case Management "
+004420             "System. Goodbye!"
+004430     STOP RUN.
+004440*
+004450 1000-DISPLAY-MENU.
+004460     DISPLAY "----------------------------------------"
+004470     DISPLAY "Welcome to the Case Management System"
+004480     DISPLAY "----------------------------------------"
+004490     DISPLAY "1. Create a new client record"
+004500     DISPLAY "2. Create a new case record"
+004510     DISPLAY "3. Log a service provided to a client"
+004520     DISPLAY "4. Generate a report of all records"
+004530     DISPLAY "5. Search for a client record"
+004540     DISPLAY "6. Close a case"
+004550     DISPLAY "7. Run batch intake from the transaction file"
+004560     DISPLAY "8. Exit the system"
+004570     DISPLAY "----------------------------------------"
+004580     DISPLAY "Please enter your selection (1-8):"
+004590     ACCEPT CHOICE
+004600     PERFORM 2000-PROCESS-CHOICE THRU 2000-EXIT.
+004610 1000-EXIT.
+004620     EXIT.
+004630*
+004640 2000-PROCESS-CHOICE.
+004650     EVALUATE CHOICE
+004660         WHEN 1 PERFORM 3000-CREATE-CLIENT THRU 3000-EXIT
+004670         WHEN 2 PERFORM 4000-CREATE-CASE THRU 4000-EXIT
+004680         WHEN 3 PERFORM 5000-LOG-SERVICE THRU 5000-EXIT
+004690         WHEN 4 PERFORM 6000-GENERATE-REPORT THRU 6000-EXIT
+004700         WHEN 5 PERFORM 7000-SEARCH-CLIENT THRU 7000-EXIT
+004710         WHEN 6 PERFORM 7500-CLOSE-CASE THRU 7500-EXIT
+004720         WHEN 7 PERFORM 9000-BATCH-INTAKE THRU 9000-EXIT
+004730         WHEN 8 CONTINUE
+004740         WHEN OTHER
+004750             DISPLAY "Invalid selection. Please choose a "
+004760                     "number between 1 and 8."
+004770     END-EVALUATE.
+004780 2000-EXIT.
+004790     EXIT.
+004800*
+004810*****************************************************************
+004820*    3000-CREATE-CLIENT -- INTAKE A NEW CLIENT RECORD           *
+004830*****************************************************************
+004840 3000-CREATE-CLIENT.
+004850     DISPLAY "Please enter the name of the client:"
+004860     ACCEPT NEW-CLIENT-NAME
+004870     DISPLAY "Please enter the address of the client:"
+004880     ACCEPT NEW-CLIENT-ADDRESS
+004890     DISPLAY "Please enter a unique ID for the client:"
+004900     ACCEPT NEW-CLIENT-ID
+004910     PERFORM 3200-ADD-CLIENT-RECORD THRU 3200-EXIT.
+004920 3000-EXIT.
+004930     EXIT.
+004940*
+004950 3050-CHECK-CLIENT-DUPLICATE.
+004960     MOVE 'N' TO DUPLICATE-ID-SW
+004970     OPEN INPUT CLIENT-FILE
+004980     IF CLIENT-FILE-OK
+004990         MOVE NEW-CLIENT-ID TO CLIENT-ID OF CLIENT-RECORD
+005000         READ CLIENT-FILE
+005010             INVALID KEY
+005020                 CONTINUE
+005030             NOT INVALID KEY
+005040                 SET DUPLICATE-ID-FOUND TO TRUE
+005050         END-READ
+005060         CLOSE CLIENT-FILE
+005070     END-IF.
+005080 3050-EXIT.
+005090     EXIT.
+005100*
+005110 3100-OPEN-CLIENT-FOR-ADD.
+005120     OPEN I-O CLIENT-FILE
+005130     IF CLIENT-FILE-NOT-FOUND
+005140         OPEN OUTPUT CLIENT-FILE
+005150     END-IF.
+005160 3100-EXIT.
+005170     EXIT.
+005180*
+005190*****************************************************************
+005200*    3200-ADD-CLIENT-RECORD -- WRITE A STAGED CLIENT RECORD     *
+005210*                 ONCE THE NEW-CLIENT-* FIELDS ARE POPULATED,   *
+005220*                 CHECKS FOR A DUPLICATE ID AND WRITES/AUDITS   *
+005230*                 THE RECORD. SHARED BY THE LIVE MENU OPTION    *
+005240*                 AND THE BATCH INTAKE DRIVER.                  *
+005250*****************************************************************
+005260 3200-ADD-CLIENT-RECORD.
+005270     PERFORM 3050-CHECK-CLIENT-DUPLICATE THRU 3050-EXIT
+005280     IF DUPLICATE-ID-FOUND
+005290         DISPLAY "Client ID already exists."
+005300     ELSE
+005310         MOVE NEW-CLIENT-ID TO CLIENT-ID OF CLIENT-RECORD
+005320         MOVE NEW-CLIENT-NAME TO CLIENT-NAME
+005330         MOVE NEW-CLIENT-ADDRESS TO CLIENT-ADDRESS
+005340         PERFORM 3100-OPEN-CLIENT-FOR-ADD THRU 3100-EXIT
+005350         WRITE CLIENT-RECORD
+005360         CLOSE CLIENT-FILE
+005370         MOVE "CLIENT-ADD" TO AUDIT-OPERATION-WS
+005380         MOVE NEW-CLIENT-ID TO AUDIT-RECORD-ID-WS
+005390         PERFORM 8000-WRITE-AUDIT-ENTRY THRU 8000-EXIT
+005400         DISPLAY "The client record has been created "
+005410                 "successfully."
+005420     END-IF.
+005430 3200-EXIT.
+005440     EXIT.
+005450*
+005460*****************************************************************
+005470*    4000-CREATE-CASE -- OPEN A NEW CASE FOR A CLIENT           *
+005480*****************************************************************
+005490 4000-CREATE-CASE.
+005500     DISPLAY "Please enter the ID of the client for "
+005510             "this case:"
+005520     ACCEPT NEW-CASE-CLIENT-ID
+005530     DISPLAY "Please enter the caseworker ID:"
+005540     ACCEPT NEW-CASE-WORKER-ID
+005550     PERFORM 4020-LOOKUP-CASEWORKER THRU 4020-EXIT
+005560     IF NOT CASEWORKER-IS-VALID
+005570         DISPLAY "Caseworker ID is not on the active "
+005580                 "roster."
+005590     ELSE
+005600         DISPLAY "Case worker on file: " NEW-CASE-WORKER-NAME
+005610         DISPLAY "Please enter a unique ID for the case:"
+005620         ACCEPT NEW-CASE-ID
+005630         PERFORM 4200-ADD-CASE-RECORD THRU 4200-EXIT
+005640     END-IF.
+005650 4000-EXIT.
+005660     EXIT.
+005670*
+005680 4020-LOOKUP-CASEWORKER.
+005690     MOVE 'N' TO CASEWORKER-VALID-SW
+005700     OPEN INPUT CASEWORKER-FILE
+005710     IF CASEWORKER-FILE-OK
+005720         MOVE 'N' TO CASEWORKER-EOF-SW
+005730         READ CASEWORKER-FILE
+005740             AT END SET CASEWORKER-EOF-REACHED TO TRUE
+005750         END-READ
+005760         PERFORM UNTIL CASEWORKER-EOF-REACHED
+005770             IF CASEWORKER-ID OF CASEWORKER-RECORD
+005780                     = NEW-CASE-WORKER-ID
+005790                     AND CASEWORKER-IS-ACTIVE
+005800                 MOVE CASEWORKER-NAME TO NEW-CASE-WORKER-NAME
+005810                 MOVE 'Y' TO CASEWORKER-VALID-SW
+005820                 SET CASEWORKER-EOF-REACHED TO TRUE
+005830             ELSE
+005840                 READ CASEWORKER-FILE
+005850                     AT END SET CASEWORKER-EOF-REACHED TO TRUE
+005860                 END-READ
+005870             END-IF
+005880         END-PERFORM
+005890         CLOSE CASEWORKER-FILE
+005900     END-IF.
+005910 4020-EXIT.
+005920     EXIT.
+005930*
+005940 4050-CHECK-CASE-DUPLICATE.
+005950     MOVE 'N' TO DUPLICATE-ID-SW
+005960     OPEN INPUT CASE-FILE
+005970     IF CASE-FILE-OK
+005980         MOVE NEW-CASE-ID TO CASE-ID
+005990         READ CASE-FILE
+006000             INVALID KEY
+006010                 CONTINUE
+006020             NOT INVALID KEY
+006030                 SET DUPLICATE-ID-FOUND TO TRUE
+006040         END-READ
+006050         CLOSE CASE-FILE
+006060     END-IF.
+006070 4050-EXIT.
+006080     EXIT.
+006090*
+006100 4100-OPEN-CASE-FOR-ADD.
+006110     OPEN I-O CASE-FILE
+006120     IF CASE-FILE-NOT-FOUND
+006130         OPEN OUTPUT CASE-FILE
+006140     END-IF.
+006150 4100-EXIT.
+006160     EXIT.
+006170*
+006180*****************************************************************
+006190*    4200-ADD-CASE-RECORD -- WRITE A STAGED CASE RECORD         *
+006200*                 ASSUMES THE CASEWORKER HAS ALREADY BEEN       *
+006210*                 VALIDATED AND NEW-CASE-* IS FULLY STAGED.     *
+006220*                 CHECKS FOR A DUPLICATE CASE ID AND WRITES/    *
+006230*                 AUDITS THE RECORD. SHARED BY THE LIVE MENU    *
+006240*                 OPTION AND THE BATCH INTAKE DRIVER.           *
+006250*****************************************************************
+006260 4200-ADD-CASE-RECORD.
+006270     PERFORM 4050-CHECK-CASE-DUPLICATE THRU 4050-EXIT
+006280     IF DUPLICATE-ID-FOUND
+006290         DISPLAY "Case ID already exists."
+006300     ELSE
+006310         MOVE NEW-CASE-ID TO CASE-ID
+006320         MOVE NEW-CASE-CLIENT-ID TO CLIENT-ID OF CASE-RECORD
+006330         MOVE NEW-CASE-WORKER-ID TO
+006340             CASEWORKER-ID OF CASE-RECORD
+006350         MOVE NEW-CASE-WORKER-NAME TO CASE-WORKER-NAME
+006360         SET CASE-IS-OPEN TO TRUE
+006370         MOVE ZERO TO CASE-CLOSED-DATE
+006380         PERFORM 4100-OPEN-CASE-FOR-ADD THRU 4100-EXIT
+006390         WRITE CASE-RECORD
+006400         CLOSE CASE-FILE
+006410         MOVE "CASE-ADD" TO AUDIT-OPERATION-WS
+006420         MOVE NEW-CASE-ID TO AUDIT-RECORD-ID-WS
+006430         PERFORM 8000-WRITE-AUDIT-ENTRY THRU 8000-EXIT
+006440         DISPLAY "The case record has been created "
+006450                 "successfully."
+006460     END-IF.
+006470 4200-EXIT.
+006480     EXIT.
+006490*
+006500*****************************************************************
+006510*    5000-LOG-SERVICE -- RECORD A SERVICE PROVIDED               *
+006520*****************************************************************
+006530 5000-LOG-SERVICE.
+006540     DISPLAY "Please enter the ID of the client who "
+006550             "received this service:"
+006560     ACCEPT NEW-SERVICE-CLIENT-ID
+006570     DISPLAY "Please enter the date the service was "
+006580             "provided (YYYYMMDD):"
+006590     ACCEPT NEW-SERVICE-DATE
+006600     DISPLAY "Please enter the type of service provided:"
+006610     ACCEPT NEW-SERVICE-TYPE
+006620     DISPLAY "Please enter a description of the "
+006630             "service provided:"
+006640     ACCEPT NEW-SERVICE-DESCRIPTION
+006650     DISPLAY "Please enter a unique ID for the service:"
+006660     ACCEPT NEW-SERVICE-ID
+006670     PERFORM 5200-ADD-SERVICE-RECORD THRU 5200-EXIT.
+006680 5000-EXIT.
+006690     EXIT.
+006700*
+006710 5050-CHECK-SERVICE-DUPLICATE.
+006720     MOVE 'N' TO DUPLICATE-ID-SW
+006730     OPEN INPUT SERVICE-FILE
+006740     IF SERVICE-FILE-OK
+006750         MOVE NEW-SERVICE-ID TO SERVICE-ID
+006760         READ SERVICE-FILE
+006770             INVALID KEY
+006780                 CONTINUE
+006790             NOT INVALID KEY
+006800                 SET DUPLICATE-ID-FOUND TO TRUE
+006810         END-READ
+006820         CLOSE SERVICE-FILE
+006830     END-IF.
+006840 5050-EXIT.
+006850     EXIT.
+006860*
+006870 5100-OPEN-SERVICE-FOR-ADD.
+006880     OPEN I-O SERVICE-FILE
+006890     IF SERVICE-FILE-NOT-FOUND
+006900         OPEN OUTPUT SERVICE-FILE
+006910     END-IF.
+006920 5100-EXIT.
+006930     EXIT.
+006940*
+006950*****************************************************************
+006960*    5200-ADD-SERVICE-RECORD -- WRITE A STAGED SERVICE RECORD   *
+006970*                 CHECKS FOR A DUPLICATE SERVICE ID AND WRITES/ *
+006980*                 AUDITS THE RECORD. SHARED BY THE LIVE MENU    *
+006990*                 OPTION AND THE BATCH INTAKE DRIVER.           *
+007000*****************************************************************
+007010 5200-ADD-SERVICE-RECORD.
+007020     PERFORM 5050-CHECK-SERVICE-DUPLICATE THRU 5050-EXIT
+007030     IF DUPLICATE-ID-FOUND
+007040         DISPLAY "Service ID already exists."
+007050     ELSE
+007060         MOVE NEW-SERVICE-ID TO SERVICE-ID
+007070         MOVE NEW-SERVICE-CLIENT-ID TO CLIENT-ID OF SERVICE-RECORD
+007080         MOVE NEW-SERVICE-DATE TO SERVICE-DATE
+007090         MOVE NEW-SERVICE-TYPE TO SERVICE-TYPE
+007100         MOVE NEW-SERVICE-DESCRIPTION TO SERVICE-DESCRIPTION
+007110         PERFORM 5100-OPEN-SERVICE-FOR-ADD THRU 5100-EXIT
+007120         WRITE SERVICE-RECORD
+007130         CLOSE SERVICE-FILE
+007140         MOVE "SERVICE-ADD" TO AUDIT-OPERATION-WS
+007150         MOVE NEW-SERVICE-ID TO AUDIT-RECORD-ID-WS
+007160         PERFORM 8000-WRITE-AUDIT-ENTRY THRU 8000-EXIT
+007170         DISPLAY "The service record has been logged "
+007180                 "successfully."
+007190     END-IF.
+007200 5200-EXIT.
+007210     EXIT.
+007220*
+007230*****************************************************************
+007240*    6000-GENERATE-REPORT -- MASTER ACTIVITY REPORT              *
+007250*                 FOR EACH CLIENT, LISTS THE CASE(S) ASSIGNED    *
+007260*                 AND EVERY SERVICE LOGGED, WITH A PER-CLIENT    *
+007270*                 AND GRAND-TOTAL RECORD COUNT.                  *
+007280*****************************************************************
+007290 6000-GENERATE-REPORT.
+007300     MOVE ZERO TO CHECKPOINT-INTERVAL-COUNT
+007310     PERFORM 6010-CHECK-FOR-CHECKPOINT THRU 6010-EXIT
+007320     IF CHECKPOINT-WAS-FOUND
+007330         OPEN EXTEND REPORT-FILE
+007340         MOVE CHECKPOINT-PAGE-NO-WS TO PAGE-NO
+007350         MOVE CHECKPOINT-GRAND-TOTAL-WS TO GRAND-TOTAL-COUNT
+007352         MOVE CHECKPOINT-OPEN-TOTAL-WS TO OPEN-CASE-GRAND-TOTAL
+007354         MOVE CHECKPOINT-CLOSED-TOTAL-WS TO
+007356             CLOSED-CASE-GRAND-TOTAL
+007360         DISPLAY "Resuming report generation after client "
+007370                 CHECKPOINT-CLIENT-ID-WS "."
+007380     ELSE
+007390         OPEN OUTPUT REPORT-FILE
+007400         MOVE ZERO TO PAGE-NO
+007410         MOVE ZERO TO GRAND-TOTAL-COUNT
+007412         MOVE ZERO TO OPEN-CASE-GRAND-TOTAL
+007414         MOVE ZERO TO CLOSED-CASE-GRAND-TOTAL
+007420         PERFORM 6050-WRITE-REPORT-HEADING THRU 6050-EXIT
+007430     END-IF
+007440     OPEN INPUT CLIENT-FILE
+007450     IF CLIENT-FILE-NOT-FOUND
+007460         DISPLAY "No client records are on file."
+007470     ELSE
+007480         MOVE 'N' TO CLIENT-EOF-SW
+007490         IF CHECKPOINT-WAS-FOUND
+007500             MOVE CHECKPOINT-CLIENT-ID-WS TO
+007510                 CLIENT-ID OF CLIENT-RECORD
+007520             START CLIENT-FILE KEY IS GREATER THAN
+007530                     CLIENT-ID OF CLIENT-RECORD
+007540                 INVALID KEY
+007550                     SET CLIENT-EOF-REACHED TO TRUE
+007560             END-START
+007570             IF NOT CLIENT-EOF-REACHED
+007580                 READ CLIENT-FILE NEXT RECORD
+007590                     AT END SET CLIENT-EOF-REACHED TO TRUE
+007600                 END-READ
+007610             END-IF
+007620         ELSE
+007630             READ CLIENT-FILE NEXT RECORD
+007640                 AT END SET CLIENT-EOF-REACHED TO TRUE
+007650             END-READ
+007660         END-IF
+007670         PERFORM 6100-PROCESS-CLIENT-ACTIVITY THRU 6100-EXIT
+007680             UNTIL CLIENT-EOF-REACHED
+007690         PERFORM 6900-WRITE-GRAND-TOTAL THRU 6900-EXIT
+007700         CLOSE CLIENT-FILE
+007710         PERFORM 6950-CLEAR-CHECKPOINT THRU 6950-EXIT
+007720     END-IF
+007730     CLOSE REPORT-FILE
+007740     DISPLAY "The report has been generated successfully.".
+007750 6000-EXIT.
+007760     EXIT.
+007770*
+007780*****************************************************************
+007790*    6010-CHECK-FOR-CHECKPOINT -- LOOK FOR A CHECKPOINT LEFT     *
+007800*                 BY AN EARLIER, INTERRUPTED RUN OF THIS         *
+007810*                 REPORT AND STAGE ITS VALUES FOR RESTART.       *
+007820*****************************************************************
+007830 6010-CHECK-FOR-CHECKPOINT.
+007840     MOVE 'N' TO CHECKPOINT-EXISTS-SW
+007850     OPEN INPUT CHECKPOINT-FILE
+007860     IF CHECKPOINT-FILE-OK
+007870         READ CHECKPOINT-FILE
+007880             AT END
+007890                 CONTINUE
+007900             NOT AT END
+007910                 SET CHECKPOINT-WAS-FOUND TO TRUE
+007920                 MOVE CHECKPOINT-CLIENT-ID TO
+007930                     CHECKPOINT-CLIENT-ID-WS
+007940                 MOVE CHECKPOINT-PAGE-NO TO CHECKPOINT-PAGE-NO-WS
+007950                 MOVE CHECKPOINT-GRAND-TOTAL TO
+007960                     CHECKPOINT-GRAND-TOTAL-WS
+007962                 MOVE CHECKPOINT-OPEN-TOTAL TO
+007964                     CHECKPOINT-OPEN-TOTAL-WS
+007966                 MOVE CHECKPOINT-CLOSED-TOTAL TO
+007968                     CHECKPOINT-CLOSED-TOTAL-WS
+007970         END-READ
+007980         CLOSE CHECKPOINT-FILE
+007990     END-IF.
+008000 6010-EXIT.
+008010     EXIT.
+008020*
+008030 6050-WRITE-REPORT-HEADING.
+008040     ADD 1 TO PAGE-NO
+008050     MOVE PAGE-NO TO RPT-PAGE-NO
+008060     MOVE RPT-HEADING-1 TO REPORT-RECORD
+008070     WRITE REPORT-RECORD
+008080     MOVE RPT-HEADING-2 TO REPORT-RECORD
+008090     WRITE REPORT-RECORD
+008100     MOVE SPACES TO REPORT-RECORD
+008110     WRITE REPORT-RECORD.
+008120 6050-EXIT.
+008130     EXIT.
+008140*
+008150 6100-PROCESS-CLIENT-ACTIVITY.
+008160     MOVE ZERO TO CLIENT-ACTIVITY-COUNT
+008162     MOVE ZERO TO CLIENT-OPEN-CASE-COUNT
+008164     MOVE ZERO TO CLIENT-CLOSED-CASE-COUNT
+008170     MOVE CLIENT-ID OF CLIENT-RECORD TO RPT-CLIENT-ID
+008180     MOVE CLIENT-NAME TO RPT-CLIENT-NAME
+008190     MOVE CLIENT-ADDRESS TO RPT-CLIENT-ADDRESS
+008200     MOVE RPT-CLIENT-LINE TO REPORT-RECORD
+008210     WRITE REPORT-RECORD
+008220     PERFORM 6200-LIST-CLIENT-CASES THRU 6200-EXIT
+008230     PERFORM 6300-LIST-CLIENT-SERVICES THRU 6300-EXIT
+008240     IF CLIENT-ACTIVITY-COUNT = ZERO
+008250         MOVE RPT-NO-ACTIVITY-LINE TO REPORT-RECORD
+008260         WRITE REPORT-RECORD
+008270     END-IF
+008280     MOVE CLIENT-ACTIVITY-COUNT TO RPT-CLIENT-TOTAL
+008282     MOVE CLIENT-OPEN-CASE-COUNT TO RPT-CLIENT-OPEN-CASES
+008284     MOVE CLIENT-CLOSED-CASE-COUNT TO RPT-CLIENT-CLOSED-CASES
+008290     MOVE RPT-CLIENT-TOTAL-LINE TO REPORT-RECORD
+008300     WRITE REPORT-RECORD
+008310     MOVE SPACES TO REPORT-RECORD
+008320     WRITE REPORT-RECORD
+008330     ADD CLIENT-ACTIVITY-COUNT TO GRAND-TOTAL-COUNT
+008332     ADD CLIENT-OPEN-CASE-COUNT TO OPEN-CASE-GRAND-TOTAL
+008334     ADD CLIENT-CLOSED-CASE-COUNT TO CLOSED-CASE-GRAND-TOTAL
+008340     ADD 1 TO CHECKPOINT-INTERVAL-COUNT
+008350     IF CHECKPOINT-INTERVAL-COUNT >= CHECKPOINT-INTERVAL
+008360         PERFORM 6110-WRITE-CHECKPOINT THRU 6110-EXIT
+008370     END-IF
+008380     READ CLIENT-FILE NEXT RECORD
+008390         AT END SET CLIENT-EOF-REACHED TO TRUE
+008400     END-READ.
+008410 6100-EXIT.
+008420     EXIT.
+008430*
+008440*****************************************************************
+008450*    6110-WRITE-CHECKPOINT -- RECORD THE LAST CLIENT ID FULLY    *
+008460*                 WRITTEN TO THE REPORT SO A RESTARTED RUN CAN   *
+008470*                 PICK UP WITH THE NEXT CLIENT ON FILE.          *
+008480*****************************************************************
+008490 6110-WRITE-CHECKPOINT.
+008500     OPEN OUTPUT CHECKPOINT-FILE
+008510     MOVE CLIENT-ID OF CLIENT-RECORD TO CHECKPOINT-CLIENT-ID
+008520     MOVE PAGE-NO TO CHECKPOINT-PAGE-NO
+008530     MOVE GRAND-TOTAL-COUNT TO CHECKPOINT-GRAND-TOTAL
+008532     MOVE OPEN-CASE-GRAND-TOTAL TO CHECKPOINT-OPEN-TOTAL
+008534     MOVE CLOSED-CASE-GRAND-TOTAL TO CHECKPOINT-CLOSED-TOTAL
+008540     WRITE CHECKPOINT-RECORD
+008550     CLOSE CHECKPOINT-FILE
+008560     MOVE ZERO TO CHECKPOINT-INTERVAL-COUNT.
+008570 6110-EXIT.
+008580     EXIT.
+008590*
+008600 6200-LIST-CLIENT-CASES.
+008602     MOVE CLIENT-ID OF CLIENT-RECORD TO TARGET-CLIENT-ID
+008610     OPEN INPUT CASE-FILE
+008620     IF CASE-FILE-OK
+008630         MOVE 'N' TO CASE-EOF-SW
+008632         MOVE TARGET-CLIENT-ID TO CLIENT-ID OF CASE-RECORD
+008634         START CASE-FILE KEY IS = CLIENT-ID OF CASE-RECORD
+008636             INVALID KEY SET CASE-EOF-REACHED TO TRUE
+008638         END-START
+008640         IF NOT CASE-EOF-REACHED
+008642             READ CASE-FILE NEXT RECORD
+008650                 AT END SET CASE-EOF-REACHED TO TRUE
+008660             END-READ
+008662         END-IF
+008670         PERFORM UNTIL CASE-EOF-REACHED
+008680             IF CLIENT-ID OF CASE-RECORD
+008690                     NOT = TARGET-CLIENT-ID
+008692                 SET CASE-EOF-REACHED TO TRUE
+008694             ELSE
+008700                 MOVE CASE-WORKER-NAME TO RPT-CASE-WORKER
+008710                 MOVE CASE-ID TO RPT-CASE-ID
+008712                 IF CASE-IS-CLOSED
+008714                     MOVE "CLOSED" TO RPT-CASE-STATUS
+008716                     MOVE CASE-CLOSED-DATE TO RPT-CASE-CLOSED-DATE
+008718                     ADD 1 TO CLIENT-CLOSED-CASE-COUNT
+008720                 ELSE
+008722                     MOVE "OPEN  " TO RPT-CASE-STATUS
+008724                     MOVE SPACES TO RPT-CASE-CLOSED-DATE
+008726                     ADD 1 TO CLIENT-OPEN-CASE-COUNT
+008728                 END-IF
+008729                 MOVE RPT-CASE-LINE TO REPORT-RECORD
+008730                 WRITE REPORT-RECORD
+008740                 ADD 1 TO CLIENT-ACTIVITY-COUNT
+008760                 READ CASE-FILE NEXT RECORD
+008770                     AT END SET CASE-EOF-REACHED TO TRUE
+008780                 END-READ
+008750             END-IF
+008790         END-PERFORM
+008800         CLOSE CASE-FILE
+008810     END-IF.
+008820 6200-EXIT.
+008830     EXIT.
+008840*
+008850 6300-LIST-CLIENT-SERVICES.
+008852     MOVE CLIENT-ID OF CLIENT-RECORD TO TARGET-CLIENT-ID
+008860     OPEN INPUT SERVICE-FILE
+008870     IF SERVICE-FILE-OK
+008880         MOVE 'N' TO SERVICE-EOF-SW
+008882         MOVE TARGET-CLIENT-ID TO CLIENT-ID OF SERVICE-RECORD
+008884         START SERVICE-FILE KEY IS = CLIENT-ID OF SERVICE-RECORD
+008886             INVALID KEY SET SERVICE-EOF-REACHED TO TRUE
+008888         END-START
+008890         IF NOT SERVICE-EOF-REACHED
+008892             READ SERVICE-FILE NEXT RECORD
+008900                 AT END SET SERVICE-EOF-REACHED TO TRUE
+008910             END-READ
+008912         END-IF
+008920         PERFORM UNTIL SERVICE-EOF-REACHED
+008930             IF CLIENT-ID OF SERVICE-RECORD
+008940                     NOT = TARGET-CLIENT-ID
+008942                 SET SERVICE-EOF-REACHED TO TRUE
+008944             ELSE
+008950                 MOVE SERVICE-DATE TO RPT-SERVICE-DATE
+008960                 MOVE SERVICE-TYPE TO RPT-SERVICE-TYPE
+008970                 MOVE SERVICE-DESCRIPTION TO RPT-SERVICE-DESC
+008980                 MOVE RPT-SERVICE-LINE TO REPORT-RECORD
+008990                 WRITE REPORT-RECORD
+009000                 ADD 1 TO CLIENT-ACTIVITY-COUNT
+009020                 READ SERVICE-FILE NEXT RECORD
+009030                     AT END SET SERVICE-EOF-REACHED TO TRUE
+009040                 END-READ
+009010             END-IF
+009050         END-PERFORM
+009060         CLOSE SERVICE-FILE
+009070     END-IF.
+009080 6300-EXIT.
+009090     EXIT.
+009100*
+009110 6900-WRITE-GRAND-TOTAL.
+009120     MOVE GRAND-TOTAL-COUNT TO RPT-GRAND-TOTAL
+009122     MOVE OPEN-CASE-GRAND-TOTAL TO RPT-GRAND-OPEN-CASES
+009124     MOVE CLOSED-CASE-GRAND-TOTAL TO RPT-GRAND-CLOSED-CASES
+009130     MOVE RPT-GRAND-TOTAL-LINE TO REPORT-RECORD
+009140     WRITE REPORT-RECORD.
+009150 6900-EXIT.
+009160     EXIT.
+009170*
+009180*****************************************************************
+009190*    6950-CLEAR-CHECKPOINT -- THE REPORT RAN TO COMPLETION, SO   *
+009200*                 THE CHECKPOINT NO LONGER APPLIES. RESET IT TO  *
+009210*                 EMPTY SO THE NEXT RUN STARTS FROM THE TOP.     *
+009220*****************************************************************
+009230 6950-CLEAR-CHECKPOINT.
+009240     OPEN OUTPUT CHECKPOINT-FILE
+009250     CLOSE CHECKPOINT-FILE.
+009260 6950-EXIT.
+009270     EXIT.
+009280*
+009290*****************************************************************
+009300*    7000-SEARCH-CLIENT -- CLIENT 360 LOOKUP BY CLIENT ID        *
+009310*                 SHOWS THE CLIENT PROFILE, CASE ASSIGNMENT,    *
+009320*                 AND FULL SERVICE HISTORY IN ONE PASS.         *
+009330*****************************************************************
+009340 7000-SEARCH-CLIENT.
+009350     DISPLAY "Please enter the ID of the client you "
+009360             "wish to search for:"
+009370     ACCEPT SEARCH-ID
+009380     OPEN INPUT CLIENT-FILE
+009390     IF CLIENT-FILE-NOT-FOUND
+009400         DISPLAY "Client Not Found."
+009410     ELSE
+009420         MOVE SEARCH-ID TO CLIENT-ID OF CLIENT-RECORD
+009430         READ CLIENT-FILE
+009440             INVALID KEY
+009450                 DISPLAY "Client Not Found."
+009460             NOT INVALID KEY
+009470                 DISPLAY "Client Found: " CLIENT-NAME
+009480                 DISPLAY "Client Address: " CLIENT-ADDRESS
+009490                 PERFORM 7100-SHOW-CASE-ASSIGNMENT THRU 7100-EXIT
+009500                 PERFORM 7200-SHOW-SERVICE-HISTORY THRU 7200-EXIT
+009510         END-READ
+009520         CLOSE CLIENT-FILE
+009530     END-IF.
+009540 7000-EXIT.
+009550     EXIT.
+009560*
+009570 7100-SHOW-CASE-ASSIGNMENT.
+009580     OPEN INPUT CASE-FILE
+009590     IF CASE-FILE-NOT-FOUND
+009600         DISPLAY "No case assignment on file."
+009610     ELSE
+009620         MOVE 'N' TO CASE-FOUND-SW
+009630         MOVE 'N' TO CASE-EOF-SW
+009640         READ CASE-FILE NEXT RECORD
+009650             AT END SET CASE-EOF-REACHED TO TRUE
+009660         END-READ
+009670         PERFORM UNTIL CASE-EOF-REACHED
+009680             IF CLIENT-ID OF CASE-RECORD = SEARCH-ID
+009690                 DISPLAY "Case Worker: " CASE-WORKER-NAME
+009700                 DISPLAY "Case ID: " CASE-ID
+009702                 IF CASE-IS-CLOSED
+009704                     DISPLAY "Case Status: CLOSED  Closed Date: "
+009706                             CASE-CLOSED-DATE
+009708                 ELSE
+009710                     DISPLAY "Case Status: OPEN"
+009712                 END-IF
+009720                 MOVE 'Y' TO CASE-FOUND-SW
+009722             END-IF
+009730             READ CASE-FILE NEXT RECORD
+009740                 AT END SET CASE-EOF-REACHED TO TRUE
+009750             END-READ
+009760         END-PERFORM
+009770         IF CASE-FOUND-SW = 'N'
+009780             DISPLAY "No case assignment on file."
+009790         END-IF
+009800         CLOSE CASE-FILE
+009810     END-IF.
+009820 7100-EXIT.
+009830     EXIT.
+009840*
+009850 7200-SHOW-SERVICE-HISTORY.
+009860     OPEN INPUT SERVICE-FILE
+009870     IF SERVICE-FILE-NOT-FOUND
+009880         DISPLAY "No service history on file."
+009890     ELSE
+009900         MOVE 'N' TO SERVICE-FOUND-SW
+009910         MOVE 'N' TO SERVICE-EOF-SW
+009920         READ SERVICE-FILE NEXT RECORD
+009930             AT END SET SERVICE-EOF-REACHED TO TRUE
+009940         END-READ
+009950         PERFORM UNTIL SERVICE-EOF-REACHED
+009960             IF CLIENT-ID OF SERVICE-RECORD = SEARCH-ID
+009970                 DISPLAY "Service Date: " SERVICE-DATE
+009980                     " Type: " SERVICE-TYPE
+009990                 DISPLAY "  Description: " SERVICE-DESCRIPTION
+010000                 MOVE 'Y' TO SERVICE-FOUND-SW
+010010             END-IF
+010020             READ SERVICE-FILE NEXT RECORD
+010030                 AT END SET SERVICE-EOF-REACHED TO TRUE
+010040             END-READ
+010050         END-PERFORM
+010060         IF SERVICE-FOUND-SW = 'N'
+010070             DISPLAY "No service history on file."
+010080         END-IF
+010090         CLOSE SERVICE-FILE
+010100     END-IF.
+010110 7200-EXIT.
+010120     EXIT.
+010130*
+010140*****************************************************************
+010150*    7500-CLOSE-CASE -- MARK A CASE RESOLVED BY CASE ID          *
+010160*****************************************************************
+010170 7500-CLOSE-CASE.
+010180     DISPLAY "Please enter the ID of the case to close:"
+010190     ACCEPT SEARCH-CASE-ID
+010200     OPEN I-O CASE-FILE
+010210     IF CASE-FILE-NOT-FOUND
+010220         DISPLAY "Case Not Found."
+010230     ELSE
+010240         MOVE SEARCH-CASE-ID TO CASE-ID
+010250         READ CASE-FILE
+010260             INVALID KEY
+010270                 DISPLAY "Case Not Found."
+010280             NOT INVALID KEY
+010290                 IF CASE-IS-CLOSED
+010300                     DISPLAY "That case is already closed."
+010310                 ELSE
+010320                     SET CASE-IS-CLOSED TO TRUE
+010330                     ACCEPT CASE-CLOSED-DATE FROM DATE YYYYMMDD
+010340                     REWRITE CASE-RECORD
+010350                     DISPLAY "Case " SEARCH-CASE-ID
+010360                             " has been closed."
+010370                 END-IF
+010380         END-READ
+010390         CLOSE CASE-FILE
+010400     END-IF.
+010410 7500-EXIT.
+010420     EXIT.
+010430*
+010440*****************************************************************
+010450*    8000-WRITE-AUDIT-ENTRY -- APPEND A COMPLIANCE AUDIT ROW     *
+010460*                 CALLERS MOVE THE OPERATION CODE AND RECORD    *
+010470*                 ID INTO AUDIT-OPERATION-WS/AUDIT-RECORD-ID-WS *
+010480*                 BEFORE PERFORMING THIS PARAGRAPH.              *
+010490*****************************************************************
+010500 8000-WRITE-AUDIT-ENTRY.
+010510     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+010520     ACCEPT AUDIT-TIME FROM TIME
+010530     MOVE AUDIT-OPERATION-WS TO AUDIT-OPERATION
+010540     MOVE AUDIT-RECORD-ID-WS TO AUDIT-RECORD-ID
+010550     MOVE "SYSTEM" TO AUDIT-OPERATOR-ID
+010560     OPEN EXTEND AUDIT-FILE
+010570     IF AUDIT-FILE-NOT-FOUND
+010580         OPEN OUTPUT AUDIT-FILE
+010590     END-IF
+010600     WRITE AUDIT-RECORD
+010610     CLOSE AUDIT-FILE.
+010620 8000-EXIT.
+010630     EXIT.
+010640*
+010650*****************************************************************
+010660*    9000-BATCH-INTAKE -- DRIVE CREATE-CLIENT/CASE/SERVICE      *
+010670*                 FROM AN UPSTREAM TRANSACTION FILE. EACH       *
+010680*                 TRANSACTION IS VALIDATED AND WRITTEN THE      *
+010690*                 SAME WAY AS THE LIVE MENU OPTIONS, AND AN     *
+010700*                 ACCEPTED/REJECTED COUNT IS WRITTEN TO THE     *
+010710*                 REPORT FILE WHEN THE RUN COMPLETES.           *
+010720*****************************************************************
+010730 9000-BATCH-INTAKE.
+010740     DISPLAY "Beginning batch intake from INTAKEFILE.DAT..."
+010750     MOVE ZERO TO TRAN-ACCEPTED-COUNT
+010760     MOVE ZERO TO TRAN-REJECTED-COUNT
+010770     OPEN INPUT TRANSACTION-FILE
+010780     IF TRANSACTION-FILE-NOT-FOUND
+010790         DISPLAY "No batch transaction file was found."
+010800     ELSE
+010810         MOVE 'N' TO TRANSACTION-EOF-SW
+010820         READ TRANSACTION-FILE
+010830             AT END SET TRANSACTION-EOF-REACHED TO TRUE
+010840         END-READ
+010850         PERFORM 9100-PROCESS-TRANSACTION THRU 9100-EXIT
+010860             UNTIL TRANSACTION-EOF-REACHED
+010870         CLOSE TRANSACTION-FILE
+010880         PERFORM 9900-WRITE-BATCH-SUMMARY THRU 9900-EXIT
+010890     END-IF.
+010900 9000-EXIT.
+010910     EXIT.
+010920*
+010930 9100-PROCESS-TRANSACTION.
+010940     EVALUATE TRUE
+010950         WHEN TRAN-IS-CLIENT
+010960             MOVE TRAN-CLIENT-ID TO NEW-CLIENT-ID
+010970             MOVE TRAN-CLIENT-NAME TO NEW-CLIENT-NAME
+010980             MOVE TRAN-CLIENT-ADDRESS TO NEW-CLIENT-ADDRESS
+010990             PERFORM 3200-ADD-CLIENT-RECORD THRU 3200-EXIT
+011000             IF DUPLICATE-ID-FOUND
+011010                 ADD 1 TO TRAN-REJECTED-COUNT
+011020             ELSE
+011030                 ADD 1 TO TRAN-ACCEPTED-COUNT
+011040             END-IF
+011050         WHEN TRAN-IS-CASE
+011060             MOVE TRAN-CASE-CLIENT-ID TO NEW-CASE-CLIENT-ID
+011070             MOVE TRAN-CASEWORKER-ID TO NEW-CASE-WORKER-ID
+011080             PERFORM 4020-LOOKUP-CASEWORKER THRU 4020-EXIT
+011090             IF NOT CASEWORKER-IS-VALID
+011100                 ADD 1 TO TRAN-REJECTED-COUNT
+011110             ELSE
+011120                 MOVE TRAN-CASE-ID TO NEW-CASE-ID
+011130                 PERFORM 4200-ADD-CASE-RECORD THRU 4200-EXIT
+011140                 IF DUPLICATE-ID-FOUND
+011150                     ADD 1 TO TRAN-REJECTED-COUNT
+011160                 ELSE
+011170                     ADD 1 TO TRAN-ACCEPTED-COUNT
+011180                 END-IF
+011190             END-IF
+011200         WHEN TRAN-IS-SERVICE
+011210             MOVE TRAN-SERVICE-ID TO NEW-SERVICE-ID
+011220             MOVE TRAN-SERVICE-CLIENT-ID TO NEW-SERVICE-CLIENT-ID
+011230             MOVE TRAN-SERVICE-DATE TO NEW-SERVICE-DATE
+011240             MOVE TRAN-SERVICE-TYPE TO NEW-SERVICE-TYPE
+011250             MOVE TRAN-SERVICE-DESCRIPTION TO
+011260                 NEW-SERVICE-DESCRIPTION
+011270             PERFORM 5200-ADD-SERVICE-RECORD THRU 5200-EXIT
+011280             IF DUPLICATE-ID-FOUND
+011290                 ADD 1 TO TRAN-REJECTED-COUNT
+011300             ELSE
+011310                 ADD 1 TO TRAN-ACCEPTED-COUNT
+011320             END-IF
+011330         WHEN OTHER
+011340             ADD 1 TO TRAN-REJECTED-COUNT
+011350     END-EVALUATE
+011360     READ TRANSACTION-FILE
+011370         AT END SET TRANSACTION-EOF-REACHED TO TRUE
+011380     END-READ.
+011390 9100-EXIT.
+011400     EXIT.
+011410*
+011420 9900-WRITE-BATCH-SUMMARY.
+011422     OPEN OUTPUT BATCH-SUMMARY-FILE
+011424     MOVE RPT-BATCH-HEADING-LINE TO BATCH-SUMMARY-RECORD
+011426     WRITE BATCH-SUMMARY-RECORD
+011430     MOVE TRAN-ACCEPTED-COUNT TO RPT-BATCH-ACCEPTED
+011440     MOVE RPT-BATCH-ACCEPTED-LINE TO BATCH-SUMMARY-RECORD
+011450     WRITE BATCH-SUMMARY-RECORD
+011460     MOVE TRAN-REJECTED-COUNT TO RPT-BATCH-REJECTED
+011470     MOVE RPT-BATCH-REJECTED-LINE TO BATCH-SUMMARY-RECORD
+011480     WRITE BATCH-SUMMARY-RECORD
+011490     CLOSE BATCH-SUMMARY-FILE
+011500     DISPLAY "Batch intake complete. Accepted: "
+011510             TRAN-ACCEPTED-COUNT " Rejected: "
+011520             TRAN-REJECTED-COUNT.
+011560 9900-EXIT.
+011570     EXIT.
